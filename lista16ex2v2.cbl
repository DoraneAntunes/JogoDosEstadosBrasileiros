@@ -27,6 +27,32 @@
            relative key is ws-rk-arqEstados                  *> Chave relativa para acesso randomico (acesso direto).
            file status is ws-fs-arqEstados.                  *> File status (o status da ultima opera��o) identifica��o de poss�veis erros
                                                              *>  na indexa��o do programa.
+
+      *> Arquivo de ranking historico dos jogadores (persiste entre execucoes do jogo).
+           select arqRanking assign to "arqRanking.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-rk-nome
+           file status is ws-fs-arqRanking.
+
+      *> Arquivo de log de perguntas e respostas, usado para analise pos-jogo.
+           select arqLogJogo assign to "arqLogJogo.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqLogJogo.
+
+      *> Arquivo de checkpoint, para permitir retomar um jogo apos uma finalizacao anormal.
+           select arqCheckpoint assign to "arqCheckpoint.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqCheckpoint.
+
+      *> Relatorio final, para impressao/arquivamento do resultado de cada partida.
+           select arqRelatorio assign to "relFinal.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqRelatorio.
+
        i-o-control.
 
       *>Divis�o de Declara��o de vari�veis.
@@ -38,6 +64,21 @@
        01  fd-estados.
            05 fd-estado                            pic x(25).
            05 fd-capital                           pic x(25).
+           05 fd-regiao                            pic x(12).
+
+       fd arqRanking.
+       01  fd-ranking.
+           05 fd-rk-nome                           pic x(25).
+           05 fd-rk-pontos                         pic 9(04).
+
+       fd arqLogJogo.
+       01  fd-log-rec                              pic x(100).
+
+       fd arqCheckpoint.
+       01  fd-checkpoint-rec                       pic x(301).
+
+       fd arqRelatorio.
+       01  fd-relatorio-rec                        pic x(80).
 
 
       *> Declara��o das vari�veis do programa.
@@ -45,12 +86,36 @@
 
        77  ws-rk-arqEstados                        pic 9(02).
        77  ws-fs-arqEstados                        pic 9(02).
+       77  ws-fs-arqRanking                        pic 9(02).
+       77  ws-fs-arqLogJogo                        pic 9(02).
+       77  ws-fs-arqCheckpoint                     pic 9(02).
+       77  ws-fs-arqRelatorio                      pic 9(02).
 
        01  ws-estados occurs 27.
            05 ws-estado                            pic x(25).
            05 ws-capital                           pic x(25).
+           05 ws-regiao                            pic x(12).
+
+      *>------------------------------------------------------------------------
+      *> Ranking historico (todas as partidas)
+      *>------------------------------------------------------------------------
+       01 ws-ranking occurs 50.
+          05 ws-nome-ranking                       pic x(25).
+          05 ws-pontos-ranking                     pic 9(04).
+
+       77 ws-qtd-ranking                           pic 9(02) value zero.
+
+       01 ws-ranking-aux.
+          05 ws-nome-ranking-aux                   pic x(25).
+          05 ws-pontos-ranking-aux                 pic 9(04).
+
+       77 ws-ind-rk                                pic 9(02).
+       77 ws-qtd-top-rk                            pic 9(02).
+       01 ws-colocacao-rk occurs 10                pic 9(02).
+
+       77 ws-max-jogadores                         pic 9(02) value 10.
 
-       01 ws-jogadores occurs 4.
+       01 ws-jogadores occurs 10.
           05 ws-nome-jog                           pic x(25).
           05 ws-pontos                             pic 9(02) value zero.
 
@@ -60,17 +125,41 @@
 
        01 ws-indices.
           05 ws-ind-est                            pic 9(02).
-          05 ws-ind-jog                            pic 9(01).
+          05 ws-ind-jog                            pic 9(02).
+
+       77 ws-ind-jog-inicial                       pic 9(02) value 1.
+       77 ws-ind-ck                                pic 9(02).
 
        01 ws-tela-menu.
           05 ws-cadastro-jogadores                 pic x(01).
           05 ws-jogar                              pic x(01).
+          05 ws-jogar-regiao                       pic x(01).
+          05 ws-jogar-reverso                      pic x(01).
+          05 ws-manutencao                         pic x(01).
+          05 ws-ver-ranking                        pic x(01).
+          05 ws-regiao-escolhida                   pic x(12).
+
+       77 ws-modo-reverso                          pic x(01) value "N".
+          88 ws-modo-reverso-ativo                 value "S".
+
+       77 ws-regiao-filtro                         pic x(12) value spaces.
+
+      *>------------------------------------------------------------------------
+      *> Manutencao de estados
+      *>------------------------------------------------------------------------
+       77 ws-rk-manut                              pic 9(02).
+       77 ws-estado-manut                          pic x(25).
+       77 ws-capital-manut                         pic x(25).
+       77 ws-regiao-manut                          pic x(12).
+       77 ws-op-manut                              pic x(01).
 
        01 ws-tela-jogar.
           05 ws-nome-jogador                       pic x(25).
           05 ws-capital-jog                        pic x(25).
           05 ws-estado-sorteado                    pic x(25).
           05 ws-pontos-jogador                     pic 9(02).
+          05 ws-pergunta-jog                       pic x(26) value
+             "Qual a capital do estado:".
 
        01 ws-mensagens.
           05 ws-sair                               pic x(01).
@@ -93,6 +182,73 @@
           88  ws-trocou                            value "1".
           88  ws-nao_trocou                        value "5".
 
+      *>------------------------------------------------------------------------
+      *> Controle de estados ja sorteados na partida corrente, evitando repeticao.
+      *>------------------------------------------------------------------------
+       01 ws-estado-usado occurs 27                pic x(01).
+          88 ws-estado-ja-sorteado                 value "S".
+
+       01 ws-flags-sorteio.
+          05 ws-achou-estado                       pic x(01) value "N".
+             88 ws-estado-encontrado                value "S".
+          05 ws-disponivel                         pic x(01) value "N".
+             88 ws-tem-disponivel                   value "S".
+          05 ws-regiao-ok                          pic x(01) value "N".
+             88 ws-regiao-com-estado                value "S".
+          05 ws-ind-disp                           pic 9(02).
+
+      *>------------------------------------------------------------------------
+      *> Normalizacao de texto (maiusculas/minusculas, acentos e espacos)
+      *>------------------------------------------------------------------------
+       01 ws-normalizacao.
+          05 ws-texto-origem                       pic x(25).
+          05 ws-texto-destino                      pic x(25).
+
+       77 ws-texto-resp-norm                       pic x(25).
+       77 ws-texto-esp-norm                        pic x(25).
+
+      *>------------------------------------------------------------------------
+      *> Registro de log de perguntas e respostas (uma linha por jogada).
+      *>------------------------------------------------------------------------
+       01 ws-log-rec.
+          05 log-data-hora                         pic x(14).
+          05 filler                                pic x(01) value space.
+          05 log-jogador                           pic x(25).
+          05 filler                                pic x(01) value space.
+          05 log-pergunta                          pic x(25).
+          05 filler                                pic x(01) value space.
+          05 log-resposta                          pic x(25).
+          05 filler                                pic x(01) value space.
+          05 log-resultado                         pic x(07).
+
+      *>------------------------------------------------------------------------
+      *> Registro de checkpoint (permite retomar o jogo apos uma queda).
+      *>------------------------------------------------------------------------
+       01 ws-checkpoint-rec.
+          05 cp-jogadores occurs 10.
+             10 cp-nome-jog                        pic x(25).
+             10 cp-pontos-jog                      pic 9(02).
+          05 cp-ind-jog                            pic 9(02).
+          05 cp-ind-est                            pic 9(02).
+          05 cp-estado-usado occurs 27             pic x(01).
+       01 ws-checkpoint-rec-r redefines ws-checkpoint-rec
+                                                    pic x(301).
+
+       77 ws-resp-retomar                          pic x(01).
+
+      *>------------------------------------------------------------------------
+      *> Relatorio final
+      *>------------------------------------------------------------------------
+       01 ws-relatorio-rec                         pic x(80).
+       77 ws-data-relatorio                        pic x(08).
+       77 ws-qtd-jog-reg                           pic 9(02).
+
+      *>------------------------------------------------------------------------
+      *> Indices de jogadores por colocacao, usados para exibir o resultado
+      *> final mesmo quando ha menos jogadores cadastrados que posicoes na tela.
+      *>------------------------------------------------------------------------
+       01 ws-colocacao occurs 10                   pic 9(02).
+
 
 
       *>----Variaveis para comunica��o entre programas
@@ -111,6 +267,11 @@
            05 line 05 col 01 value "      MENU                                                                       ".
            05 line 06 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
            05 line 07 col 01 value "        [ ]Jogar                                                                 ".
+           05 line 08 col 01 value "        [ ]Jogar por Regiao                                                      ".
+           05 line 09 col 01 value "        [ ]Manutencao de Estados                                                 ".
+           05 line 10 col 01 value "        [ ]Jogar Modo Capital -> Estado                                          ".
+           05 line 11 col 01 value "        [ ]Ver Ranking Historico                                                 ".
+           05 line 12 col 01 value "        Regiao (Norte/Nordeste/Centro-Oeste/Sudeste/Sul):                        ".
 
 
            05 sc-sair-menu              line 01  col 71 pic x(01)
@@ -122,6 +283,21 @@
            05 sc-jogar                  line 07  col 10 pic x(01)
            using ws-jogar               foreground-color 15.
 
+           05 sc-jogar-regiao           line 08  col 10 pic x(01)
+           using ws-jogar-regiao        foreground-color 15.
+
+           05 sc-manutencao             line 09  col 10 pic x(01)
+           using ws-manutencao          foreground-color 15.
+
+           05 sc-jogar-reverso          line 10  col 10 pic x(01)
+           using ws-jogar-reverso       foreground-color 15.
+
+           05 sc-ver-ranking            line 11  col 10 pic x(01)
+           using ws-ver-ranking         foreground-color 15.
+
+           05 sc-regiao-escolhida       line 12  col 60 pic x(12)
+           using ws-regiao-escolhida    foreground-color 15.
+
        01  sc-tela-jogador.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
@@ -143,6 +319,18 @@
            05 sc-msn-cad-jog             line 22  col 16 pic x(50)
            from ws-msn                   foreground-color 15.
 
+       01  sc-tela-retomar.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 02 col 01 value "               Foi encontrado um jogo nao finalizado anteriormente.             ".
+           05 line 04 col 01 value "      Deseja retomar esse jogo (S/N)?   :                                       ".
+
+
+           05 sc-resp-retomar            line 04  col 44 pic x(01)
+           using ws-resp-retomar         foreground-color 15.
+
        01  sc-tela-jogar.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
@@ -152,7 +340,7 @@
            05 line 02 col 01 value "                       Jogo: Estados Brasileiros.                                ".
            05 line 03 col 01 value "                                                                                 ".
            05 line 04 col 01 value "      Jogador  :                                   Pontos:                       ".
-           05 line 06 col 01 value "      Qual a capital do estado:                                                  ".
+           05 line 06 col 01 value "                                                                                 ".
            05 line 07 col 01 value "      Resposta :                                                                 ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
@@ -166,7 +354,10 @@
            05 sc-pontos-jog              line 04  col 58 pic 9(02)
            from ws-pontos-jogador        foreground-color 15.
 
-           05 sc-estado-sorteado-jog     line 06  col 32 pic x(25)
+           05 sc-pergunta-jog            line 06  col 07 pic x(26)
+           from ws-pergunta-jog          foreground-color 15.
+
+           05 sc-estado-sorteado-jog     line 06  col 33 pic x(25)
            from ws-estado-sorteado       foreground-color 15.
 
            05 sc-resposta-jog            line 07  col 17 pic x(25)
@@ -184,44 +375,206 @@
            05 line 01 col 01 value "                                                                     [ ]Sair     ".
            05 line 02 col 01 value "                                Resultados finais                                ".
            05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "  Vencedor          :                                        Pontos:             ".
-           05 line 05 col 01 value "  Segundo colocado  :                                        Pontos:             ".
-           05 line 06 col 01 value "  Terceiro colocado :                                        Pontos:             ".
-           05 line 07 col 01 value "  Quarto colocado   :                                        Pontos:             ".
+           05 line 04 col 01 value "  Vencedor           :                                       Pontos:             ".
+           05 line 05 col 01 value "  2o colocado        :                                       Pontos:             ".
+           05 line 06 col 01 value "  3o colocado        :                                       Pontos:             ".
+           05 line 07 col 01 value "  4o colocado        :                                       Pontos:             ".
+           05 line 08 col 01 value "  5o colocado        :                                       Pontos:             ".
+           05 line 09 col 01 value "  6o colocado        :                                       Pontos:             ".
+           05 line 10 col 01 value "  7o colocado        :                                       Pontos:             ".
+           05 line 11 col 01 value "  8o colocado        :                                       Pontos:             ".
+           05 line 12 col 01 value "  9o colocado        :                                       Pontos:             ".
+           05 line 13 col 01 value "  10o colocado       :                                       Pontos:             ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
            05 sc-sair-rel                line 01  col 71 pic x(01)
            using ws-sair                 foreground-color 12.
 
-           05 sc-nome-jog4-rel           line 04  col 21 pic x(25)
-           from ws-nome-jog(4)           foreground-color 12.
+           05 sc-nome-jog10-rel          line 04  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(1)) foreground-color 12.
+
+           05 sc-pontos-jog10-rel        line 04  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(1)) foreground-color 12.
+
+           05 sc-nome-jog9-rel           line 05  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(2)) foreground-color 12.
+
+           05 sc-pontos-jog9-rel         line 05  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(2)) foreground-color 12.
+
+           05 sc-nome-jog8-rel           line 06  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(3)) foreground-color 12.
+
+           05 sc-pontos-jog8-rel         line 06  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(3)) foreground-color 12.
+
+           05 sc-nome-jog7-rel           line 07  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(4)) foreground-color 12.
 
-           05 sc-pontos-jog4-rel         line 04  col 68 pic 9(02)
-           from ws-pontos(4)             foreground-color 12.
+           05 sc-pontos-jog7-rel         line 07  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(4)) foreground-color 12.
 
+           05 sc-nome-jog6-rel           line 08  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(5)) foreground-color 12.
 
-           05 sc-nome-jog3-rel           line 05  col 21 pic x(25)
-           from ws-nome-jog(3)           foreground-color 12.
+           05 sc-pontos-jog6-rel         line 08  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(5)) foreground-color 12.
 
-           05 sc-pontos-jog3-rel         line 05  col 68 pic 9(02)
-           from ws-pontos(3)             foreground-color 12.
+           05 sc-nome-jog5-rel           line 09  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(6)) foreground-color 12.
 
-           05 sc-nome-jog2-rel           line 06  col 21 pic x(25)
-           from ws-nome-jog(2)           foreground-color 12.
+           05 sc-pontos-jog5-rel         line 09  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(6)) foreground-color 12.
 
-           05 sc-pontos-jog2-rel         line 06  col 68 pic 9(02)
-           from ws-pontos(2)             foreground-color 12.
+           05 sc-nome-jog4-rel           line 10  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(7)) foreground-color 12.
 
-           05 sc-nome-jog1-rel           line 07  col 21 pic x(25)
-           from ws-nome-jog(1)           foreground-color 12.
+           05 sc-pontos-jog4-rel         line 10  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(7)) foreground-color 12.
 
-           05 sc-pontos-jog1-rel         line 07  col 68 pic 9(02)
-           from ws-pontos(1)             foreground-color 12.
+           05 sc-nome-jog3-rel           line 11  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(8)) foreground-color 12.
+
+           05 sc-pontos-jog3-rel         line 11  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(8)) foreground-color 12.
+
+           05 sc-nome-jog2-rel           line 12  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(9)) foreground-color 12.
+
+           05 sc-pontos-jog2-rel         line 12  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(9)) foreground-color 12.
+
+           05 sc-nome-jog1-rel           line 13  col 21 pic x(25)
+           from ws-nome-jog(ws-colocacao(10)) foreground-color 12.
+
+           05 sc-pontos-jog1-rel         line 13  col 68 pic 9(02)
+           from ws-pontos(ws-colocacao(10)) foreground-color 12.
 
            05 sc-msn-rel                 line 22  col 16 pic x(50)
            from ws-msn                   foreground-color 12.
 
+       01  sc-tela-ranking.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                         Ranking Historico (todas as partidas)                  ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "  1o colocado        :                                       Pontos:             ".
+           05 line 05 col 01 value "  2o colocado        :                                       Pontos:             ".
+           05 line 06 col 01 value "  3o colocado        :                                       Pontos:             ".
+           05 line 07 col 01 value "  4o colocado        :                                       Pontos:             ".
+           05 line 08 col 01 value "  5o colocado        :                                       Pontos:             ".
+           05 line 09 col 01 value "  6o colocado        :                                       Pontos:             ".
+           05 line 10 col 01 value "  7o colocado        :                                       Pontos:             ".
+           05 line 11 col 01 value "  8o colocado        :                                       Pontos:             ".
+           05 line 12 col 01 value "  9o colocado        :                                       Pontos:             ".
+           05 line 13 col 01 value "  10o colocado       :                                       Pontos:             ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+           05 sc-sair-rk                 line 01  col 71 pic x(01)
+           using ws-sair                 foreground-color 12.
+
+           05 sc-nome-rk1                line 04  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(1)) foreground-color 12.
+
+           05 sc-pontos-rk1              line 04  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(1)) foreground-color 12.
+
+           05 sc-nome-rk2                line 05  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(2)) foreground-color 12.
+
+           05 sc-pontos-rk2              line 05  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(2)) foreground-color 12.
+
+           05 sc-nome-rk3                line 06  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(3)) foreground-color 12.
+
+           05 sc-pontos-rk3              line 06  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(3)) foreground-color 12.
+
+           05 sc-nome-rk4                line 07  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(4)) foreground-color 12.
+
+           05 sc-pontos-rk4              line 07  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(4)) foreground-color 12.
+
+           05 sc-nome-rk5                line 08  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(5)) foreground-color 12.
+
+           05 sc-pontos-rk5              line 08  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(5)) foreground-color 12.
+
+           05 sc-nome-rk6                line 09  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(6)) foreground-color 12.
+
+           05 sc-pontos-rk6              line 09  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(6)) foreground-color 12.
+
+           05 sc-nome-rk7                line 10  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(7)) foreground-color 12.
+
+           05 sc-pontos-rk7              line 10  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(7)) foreground-color 12.
+
+           05 sc-nome-rk8                line 11  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(8)) foreground-color 12.
+
+           05 sc-pontos-rk8              line 11  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(8)) foreground-color 12.
+
+           05 sc-nome-rk9                line 12  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(9)) foreground-color 12.
+
+           05 sc-pontos-rk9              line 12  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(9)) foreground-color 12.
+
+           05 sc-nome-rk10               line 13  col 21 pic x(25)
+           from ws-nome-ranking(ws-colocacao-rk(10)) foreground-color 12.
+
+           05 sc-pontos-rk10             line 13  col 68 pic 9(04)
+           from ws-pontos-ranking(ws-colocacao-rk(10)) foreground-color 12.
+
+       01  sc-tela-manutencao.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                         Manutencao de Estados                                   ".
+           05 line 03 col 01 value "      (I)ncluir  (A)lterar  (E)xcluir                                            ".
+           05 line 04 col 01 value "      Operacao               :                                                   ".
+           05 line 05 col 01 value "      Posicao (1-27)         :                                                   ".
+           05 line 06 col 01 value "      Estado                 :                                                   ".
+           05 line 07 col 01 value "      Capital                :                                                   ".
+           05 line 08 col 01 value "      Regiao                 :                                                   ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+           05 sc-sair-manut              line 01  col 71 pic x(01)
+           using ws-sair                 foreground-color 12.
+
+           05 sc-op-manut                line 04  col 32 pic x(01)
+           using ws-op-manut             foreground-color 15.
+
+           05 sc-rk-manut                line 05  col 32 pic 9(02)
+           using ws-rk-manut             foreground-color 15.
+
+           05 sc-estado-manut            line 06  col 32 pic x(25)
+           using ws-estado-manut         foreground-color 15.
+
+           05 sc-capital-manut           line 07  col 32 pic x(25)
+           using ws-capital-manut        foreground-color 15.
+
+           05 sc-regiao-manut            line 08  col 32 pic x(12)
+           using ws-regiao-manut         foreground-color 15.
+
+           05 sc-msn-manut               line 22  col 16 pic x(50)
+           from ws-msn                   foreground-color 15.
+
       *>Declara��o do corpo do programa
        procedure division.
 
@@ -236,8 +589,7 @@
        inicializa section.
 
       *> inicializa��o da tabela de estados
-      *>     open i-o arqEstados.
-            open input arqEstados.
+           open i-o arqEstados.
            if ws-fs-arqEstados <> 0 then
                move 1                                to ws-msn-erro-ofsset
                move ws-fs-arqEstados                 to ws-msn-erro-cod
@@ -251,7 +603,7 @@
            perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstados = 10
                                                      or ws-ind-est > 27
                read arqEstados next
-               read arqEstados into  ws-estados(ws-ind-est)
+               read arqEstados into  ws-estados(ws-rk-arqEstados)
                if  ws-fs-arqEstados <> 0
                and ws-fs-arqEstados <> 10 then
                    move 2                                to ws-msn-erro-ofsset
@@ -263,11 +615,168 @@
 
            end-perform
 
+           perform carregar-ranking
+           perform verificar-checkpoint
 
            .
        inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Carrega o ranking historico gravado em execucoes anteriores.
+      *>------------------------------------------------------------------------
+       carregar-ranking section.
+
+           move zero to ws-qtd-ranking
+
+           open input arqRanking
+
+           if ws-fs-arqRanking = 35
+               open output arqRanking
+               close       arqRanking
+               open input  arqRanking
+           end-if
+
+           if ws-fs-arqRanking = 0
+               perform until ws-fs-arqRanking = 10
+                          or ws-qtd-ranking >= 50
+
+                   read arqRanking next
+
+                   if ws-fs-arqRanking = 0
+                       add  1             to ws-qtd-ranking
+                       move fd-ranking    to ws-ranking(ws-qtd-ranking)
+                   end-if
+
+               end-perform
+
+               close arqRanking
+           end-if
+
+           .
+       carregar-ranking-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Exibe o ranking historico (todas as partidas), do maior para o
+      *> menor pontuador.
+      *>------------------------------------------------------------------------
+       mostrar-ranking section.
+
+           perform ordenar-ranking
+           perform calcular-colocacao-rk
+
+           move space to ws-msn
+           move space to ws-sair
+
+           display sc-tela-ranking
+           accept sc-tela-ranking
+
+           .
+       mostrar-ranking-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Ordenacao do ranking historico, por pontos, do menor para o maior.
+      *>------------------------------------------------------------------------
+       ordenar-ranking section.
+           set ws-trocou  to true
+
+           perform until ws-nao_trocou
+               move 1           to     ws-ind-rk
+
+               set ws-nao_trocou   to true
+
+               perform until ws-ind-rk = 50
+                       or    ws-nome-ranking(ws-ind-rk + 1) = spaces
+      *>
+                   if ws-pontos-ranking(ws-ind-rk) > ws-pontos-ranking(ws-ind-rk + 1) then
+      *>                FAZ TROCA...
+                       move ws-ranking(ws-ind-rk + 1)   to  ws-ranking-aux
+                       move ws-ranking(ws-ind-rk)       to  ws-ranking(ws-ind-rk + 1)
+                       move ws-ranking-aux              to  ws-ranking(ws-ind-rk)
+
+                       set ws-trocou         to  true
+
+                   end-if
+                   add  1   to ws-ind-rk
+               end-perform
+           end-perform
+
+           .
+       ordenar-ranking-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Calcula, para cada posicao da tela de ranking, qual indice de
+      *>   ws-ranking deve ser exibido, do maior pontuador para o menor.
+      *>------------------------------------------------------------------------
+       calcular-colocacao-rk section.
+
+           if ws-qtd-ranking > 10
+               move 10            to ws-qtd-top-rk
+           else
+               move ws-qtd-ranking to ws-qtd-top-rk
+           end-if
+
+           perform varying ws-ind-rk from 1 by 1 until ws-ind-rk > 10
+
+               if ws-ind-rk <= ws-qtd-top-rk
+                   compute ws-colocacao-rk(ws-ind-rk) = ws-qtd-ranking - ws-ind-rk + 1
+               else
+                   compute ws-colocacao-rk(ws-ind-rk) = ws-qtd-ranking + 1
+               end-if
+
+           end-perform
+
+           .
+       calcular-colocacao-rk-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Verifica se existe um checkpoint de jogo anterior e oferece retomada.
+      *>------------------------------------------------------------------------
+       verificar-checkpoint section.
+
+           move 1 to ws-ind-jog-inicial
+
+           open input arqCheckpoint
+
+           if ws-fs-arqCheckpoint = 0
+
+               read arqCheckpoint into ws-checkpoint-rec-r
+
+               if ws-fs-arqCheckpoint = 0
+
+                   display sc-tela-retomar
+                   accept  sc-tela-retomar
+
+                   if ws-resp-retomar = "S" or ws-resp-retomar = "s"
+
+                       perform varying ws-ind-ck from 1 by 1
+                                               until ws-ind-ck > ws-max-jogadores
+                           move cp-nome-jog(ws-ind-ck)   to ws-nome-jog(ws-ind-ck)
+                           move cp-pontos-jog(ws-ind-ck) to ws-pontos(ws-ind-ck)
+                       end-perform
+
+                       perform varying ws-ind-ck from 1 by 1 until ws-ind-ck > 27
+                           move cp-estado-usado(ws-ind-ck) to ws-estado-usado(ws-ind-ck)
+                       end-perform
+
+                       move cp-ind-jog to ws-ind-jog-inicial
+
+                   end-if
+
+               end-if
+
+           end-if
+
+           close arqCheckpoint
+
+           .
+       verificar-checkpoint-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Processamento principal
       *>------------------------------------------------------------------------
@@ -288,9 +797,35 @@
 
                if  ws-jogar = "X"
                or  ws-jogar = "x" then
+                    move spaces to ws-regiao-filtro
+                    move "N"     to ws-modo-reverso
+                    perform jogar
+               end-if
+
+               if  ws-jogar-regiao = "X"
+               or  ws-jogar-regiao = "x" then
+                    move ws-regiao-escolhida to ws-regiao-filtro
+                    move "N"                 to ws-modo-reverso
+                    perform jogar
+               end-if
+
+               if  ws-jogar-reverso = "X"
+               or  ws-jogar-reverso = "x" then
+                    move spaces to ws-regiao-filtro
+                    move "S"    to ws-modo-reverso
                     perform jogar
                end-if
 
+               if  ws-manutencao = "X"
+               or  ws-manutencao = "x" then
+                    perform manter-estados
+               end-if
+
+               if  ws-ver-ranking = "X"
+               or  ws-ver-ranking = "x" then
+                    perform mostrar-ranking
+               end-if
+
            end-perform
       *>   Exibe os Resultados
            perform resultado-final
@@ -317,7 +852,7 @@
 
                if ws-nome-jogador <> space then  *> Tratamento para n�o permitir cadastro de usu�rios com spaces.
                perform descobrir-prox-ind-jog
-                   if ws-ind-jog <= 4 then       *> Tratamento para evitar cadastro maior do que o permitido de jogadores.
+                   if ws-ind-jog <= ws-max-jogadores then  *> Tratamento para evitar cadastro maior do que o permitido de jogadores.
                                                  *> Evitando estouro da tabela constru�da.
       *>               salvar jogador na tabela de jogadores.
                        move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
@@ -337,22 +872,47 @@
       *>------------------------------------------------------------------------
        jogar section.
 
+           perform verificar-regiao-filtro
+
+           if not ws-regiao-com-estado
+
+               move space                                               to ws-nome-jogador
+               move space                                               to ws-estado-sorteado
+               move space                                               to ws-capital-jog
+               move "Regiao informada nao possui estados cadastrados"   to ws-msn
+
+               display sc-tela-jogar
+               accept  sc-tela-jogar
+
+           else
+
            perform until ws-sair = "V"
                       or ws-sair = "v"
 
 
                move spaces to ws-sair
 
-               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 4
+               perform varying  ws-ind-jog  from ws-ind-jog-inicial by 1
+                                                          until ws-ind-jog > ws-max-jogadores
                                                           or  ws-nome-jog(ws-ind-jog) = spaces
                                                           or  ws-sair = "V"
                                                           or  ws-sair = "v"
+
+                   move 1 to ws-ind-jog-inicial
+
       *>           Jogador da Vez.
                    move ws-nome-jog(ws-ind-jog)   to   ws-nome-jogador
                    move ws-pontos(ws-ind-jog)     to   ws-pontos-jogador
 
                    perform sorteia-estado
-                   move ws-estado(ws-ind-est)     to   ws-estado-sorteado
+
+                   if ws-modo-reverso-ativo
+                       move "Qual o estado da capital:" to ws-pergunta-jog
+                       move ws-capital(ws-ind-est)       to ws-estado-sorteado
+                   else
+                       move "Qual a capital do estado:"  to ws-pergunta-jog
+                       move ws-estado(ws-ind-est)         to ws-estado-sorteado
+                   end-if
 
                    move space                     to   ws-capital-jog
                    move space                     to   ws-msn
@@ -362,13 +922,32 @@
 
 
       *>           Confer�ncia do resultado do jogador.
-                   if ws-capital-jog = ws-capital(ws-ind-est) then
+      *>           Normaliza a resposta digitada e a esperada antes de comparar,
+      *>           para nao perder pontos por maiusculas/minusculas, acentos ou espacos.
+                   move ws-capital-jog            to ws-texto-origem
+                   perform normaliza-texto
+                   move ws-texto-destino          to ws-texto-resp-norm
+
+                   if ws-modo-reverso-ativo
+                       move ws-estado(ws-ind-est)  to ws-texto-origem
+                   else
+                       move ws-capital(ws-ind-est) to ws-texto-origem
+                   end-if
+                   perform normaliza-texto
+                   move ws-texto-destino          to ws-texto-esp-norm
+
+                   if ws-texto-resp-norm = ws-texto-esp-norm then
                          add 1 to ws-pontos(ws-ind-jog)
                          move "Acertou!!!"  to ws-msn
+                         move "ACERTOU"     to log-resultado
                    else
                          move "Errou!!!"    to ws-msn
+                         move "ERROU"       to log-resultado
                    end-if
 
+                   perform gravar-log-jogo
+                   perform gravar-checkpoint
+
                    display sc-tela-jogar
                    accept sc-tela-jogar
 
@@ -378,16 +957,42 @@
 
            end-perform
 
+           end-if
+
            .
        jogar-exit.
            exit.
 
 
+      *>------------------------------------------------------------------------
+      *>   Verifica se a regiao do filtro corrente possui algum estado
+      *>   cadastrado, independente de ja ter sido sorteado na partida.
+      *>------------------------------------------------------------------------
+       verificar-regiao-filtro section.
+
+           move "N" to ws-regiao-ok
+
+           perform varying ws-ind-disp from 1 by 1 until ws-ind-disp > 27
+                                                      or ws-regiao-com-estado
+
+               if ws-regiao-filtro = spaces
+                  or function upper-case(ws-regiao(ws-ind-disp))
+                     = function upper-case(ws-regiao-filtro)
+                   set ws-regiao-com-estado to true
+               end-if
+
+           end-perform
+
+           .
+       verificar-regiao-filtro-exit.
+           exit.
+
+
       *>------------------------------------------------------------------------
       *>   Descobrir a proxima posi��o de jogadores livre
       *>------------------------------------------------------------------------
        descobrir-prox-ind-jog section.
-           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 4
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
                                                      or ws-nome-jog(ws-ind-jog) = space
                continue
            end-perform
@@ -400,18 +1005,349 @@
       *>------------------------------------------------------------------------
        sorteia-estado section.
 
-            move zero   to   ws-ind-est
-            perform until ws-ind-est <> 0
-               accept semente from time
+           move "N" to ws-achou-estado
 
-               compute num_random = function random(semente)
+           perform until ws-estado-encontrado
+
+               perform verificar-disponibilidade
+
+               if not ws-tem-disponivel
+                   perform reiniciar-controle-sorteio
+               end-if
+
+               move zero   to   ws-ind-est
+               perform until ws-ind-est <> 0
+                  accept semente from time
+
+                  compute num_random = function random(semente)
+
+                  multiply num_random by 28 giving ws-ind-est
+               end-perform
+
+               if ws-estado-usado(ws-ind-est) <> "S"
+                  and ws-estado(ws-ind-est) <> spaces
+                  and (ws-regiao-filtro = spaces
+                       or function upper-case(ws-regiao(ws-ind-est))
+                          = function upper-case(ws-regiao-filtro))
+                   set ws-estado-encontrado to true
+               end-if
+
+           end-perform
+
+           move "S" to ws-estado-usado(ws-ind-est)
 
-               multiply num_random by 27 giving ws-ind-est
-            end-perform
            .
        sorteia-estado-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Verifica se ainda ha algum estado disponivel para sorteio, dado o
+      *>   filtro de regiao corrente.
+      *>------------------------------------------------------------------------
+       verificar-disponibilidade section.
+
+           move "N" to ws-disponivel
+
+           perform varying ws-ind-disp from 1 by 1 until ws-ind-disp > 27
+                                                      or ws-tem-disponivel
+
+               if ws-estado-usado(ws-ind-disp) <> "S"
+                  and ws-estado(ws-ind-disp) <> spaces
+                  and (ws-regiao-filtro = spaces
+                       or function upper-case(ws-regiao(ws-ind-disp))
+                          = function upper-case(ws-regiao-filtro))
+                   set ws-tem-disponivel to true
+               end-if
+
+           end-perform
+
+           .
+       verificar-disponibilidade-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Reinicia o controle de estados ja sorteados, para iniciar um novo
+      *>   ciclo completo pelos 27 estados.
+      *>------------------------------------------------------------------------
+       reiniciar-controle-sorteio section.
+
+           perform varying ws-ind-disp from 1 by 1 until ws-ind-disp > 27
+               if ws-regiao-filtro = spaces
+                  or function upper-case(ws-regiao(ws-ind-disp))
+                     = function upper-case(ws-regiao-filtro)
+                   move space to ws-estado-usado(ws-ind-disp)
+               end-if
+           end-perform
+
+           .
+       reiniciar-controle-sorteio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Normaliza um texto (ws-texto-origem) em ws-texto-destino, removendo
+      *>   diferencas de caixa, acentuacao e espacos nas bordas.
+      *>------------------------------------------------------------------------
+       normaliza-texto section.
+
+           move function trim(ws-texto-origem) to ws-texto-destino
+
+      *>     Troca as letras acentuadas (minusculas e maiusculas) pela letra
+      *>     simples correspondente, antes de converter para maiusculas, pois
+      *>     FUNCTION UPPER-CASE nao trata caracteres acentuados.
+           inspect ws-texto-destino replacing
+               all "" by "a" all "" by "a" all "" by "a" all "" by "a"
+               all "" by "A" all "" by "A" all "" by "A" all "" by "A"
+               all "" by "e" all "" by "e" all "" by "e"
+               all "" by "E" all "" by "E" all "" by "E"
+               all "" by "i" all "" by "i"
+               all "" by "I" all "" by "I"
+               all "" by "o" all "" by "o" all "" by "o" all "" by "o"
+               all "" by "O" all "" by "O" all "" by "O" all "" by "O"
+               all "" by "u" all "" by "u"
+               all "" by "U" all "" by "U"
+               all "" by "c" all "" by "C"
+
+           move function upper-case(ws-texto-destino) to ws-texto-destino
+
+           .
+       normaliza-texto-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Grava uma linha de log com a pergunta, a resposta e o resultado
+      *>   da jogada corrente, para analise posterior da partida.
+      *>------------------------------------------------------------------------
+       gravar-log-jogo section.
+
+           move spaces                        to ws-log-rec
+           move function current-date(1:14)   to log-data-hora
+           move ws-nome-jogador                to log-jogador
+           move ws-estado-sorteado              to log-pergunta
+           move ws-capital-jog                  to log-resposta
+
+           open extend arqLogJogo
+
+           if ws-fs-arqLogJogo = 35
+               open output arqLogJogo
+           end-if
+
+           write fd-log-rec from ws-log-rec
+
+           if ws-fs-arqLogJogo <> 0
+               move "Erro ao gravar arq. arqLogJogo" to ws-msn
+           end-if
+
+           close arqLogJogo
+
+           .
+       gravar-log-jogo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Grava um checkpoint do jogo em andamento, apos cada rodada de
+      *>   perguntas, para permitir retomar em caso de finalizacao anormal.
+      *>------------------------------------------------------------------------
+       gravar-checkpoint section.
+
+           move spaces to ws-checkpoint-rec
+
+           perform varying ws-ind-ck from 1 by 1
+                                               until ws-ind-ck > ws-max-jogadores
+               move ws-nome-jog(ws-ind-ck) to cp-nome-jog(ws-ind-ck)
+               move ws-pontos(ws-ind-ck)   to cp-pontos-jog(ws-ind-ck)
+           end-perform
+
+           move ws-ind-jog to cp-ind-jog
+           move ws-ind-est to cp-ind-est
+
+           perform varying ws-ind-ck from 1 by 1 until ws-ind-ck > 27
+               move ws-estado-usado(ws-ind-ck) to cp-estado-usado(ws-ind-ck)
+           end-perform
+
+           open output arqCheckpoint
+           write fd-checkpoint-rec from ws-checkpoint-rec-r
+
+           if ws-fs-arqCheckpoint <> 0
+               move "Erro ao gravar arq. arqCheckpoint" to ws-msn
+           end-if
+
+           close arqCheckpoint
+
+           .
+       gravar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Limpa o checkpoint ao final normal da partida.
+      *>------------------------------------------------------------------------
+       limpar-checkpoint section.
+
+           open output arqCheckpoint
+           close       arqCheckpoint
+
+           .
+       limpar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Gera o relatorio (linha a linha) com a colocacao final dos
+      *>   jogadores, para impressao/arquivamento.
+      *>------------------------------------------------------------------------
+       gravar-relatorio section.
+
+           move zero to ws-qtd-jog-reg
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
+                                                      or ws-nome-jog(ws-ind-jog) = spaces
+               add 1 to ws-qtd-jog-reg
+           end-perform
+
+           open extend arqRelatorio
+
+           if ws-fs-arqRelatorio = 35
+               open output arqRelatorio
+           end-if
+
+           accept ws-data-relatorio from date yyyymmdd
+
+           move spaces to ws-relatorio-rec
+           string "Resultado do jogo em " ws-data-relatorio
+                  delimited by size into ws-relatorio-rec
+           end-string
+           write fd-relatorio-rec from ws-relatorio-rec
+
+           if ws-fs-arqRelatorio <> 0
+               move "Erro ao gravar arq. arqRelatorio" to ws-msn
+           end-if
+
+           move spaces to ws-relatorio-rec
+           write fd-relatorio-rec from ws-relatorio-rec
+
+           if ws-fs-arqRelatorio <> 0
+               move "Erro ao gravar arq. arqRelatorio" to ws-msn
+           end-if
+
+           perform varying ws-ind-jog from ws-qtd-jog-reg by -1
+                                       until ws-ind-jog = zero
+
+               move spaces to ws-relatorio-rec
+
+               if ws-ind-jog = ws-qtd-jog-reg
+                   string "VENCEDOR -> " ws-nome-jog(ws-ind-jog)
+                          "   Pontos: " ws-pontos(ws-ind-jog)
+                          delimited by size into ws-relatorio-rec
+                   end-string
+               else
+                   string "          " ws-nome-jog(ws-ind-jog)
+                          "   Pontos: " ws-pontos(ws-ind-jog)
+                          delimited by size into ws-relatorio-rec
+                   end-string
+               end-if
+
+               write fd-relatorio-rec from ws-relatorio-rec
+
+               if ws-fs-arqRelatorio <> 0
+                   move "Erro ao gravar arq. arqRelatorio" to ws-msn
+               end-if
+
+           end-perform
+
+           close arqRelatorio
+
+           .
+       gravar-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Manutencao do cadastro de estados (Incluir/Alterar/Excluir)
+      *>------------------------------------------------------------------------
+       manter-estados section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+               move spaces to ws-msn
+               move spaces to ws-estado-manut
+               move spaces to ws-capital-manut
+               move spaces to ws-regiao-manut
+               move zero   to ws-rk-manut
+               move space  to ws-op-manut
+
+               display sc-tela-manutencao
+               accept sc-tela-manutencao
+
+               if ws-sair <> "V" and ws-sair <> "v"
+
+                   move ws-rk-manut to ws-rk-arqEstados
+
+                   if ws-rk-manut < 1 or ws-rk-manut > 27
+
+                       move "Posicao invalida. Informe um valor de 1 a 27" to ws-msn
+
+                   else
+
+                   evaluate ws-op-manut
+
+                       when "I" when "i"
+                           move ws-estado-manut  to fd-estado
+                           move ws-capital-manut to fd-capital
+                           move ws-regiao-manut  to fd-regiao
+                           write fd-estados
+                           if ws-fs-arqEstados = 0
+                               move "Estado incluido com sucesso" to ws-msn
+                               move ws-estado-manut  to ws-estado(ws-rk-manut)
+                               move ws-capital-manut to ws-capital(ws-rk-manut)
+                               move ws-regiao-manut  to ws-regiao(ws-rk-manut)
+                           else
+                               move "Erro ao incluir estado" to ws-msn
+                           end-if
+
+                       when "A" when "a"
+                           read arqEstados
+                           if ws-fs-arqEstados = 0
+                               move ws-estado-manut  to fd-estado
+                               move ws-capital-manut to fd-capital
+                               move ws-regiao-manut  to fd-regiao
+                               rewrite fd-estados
+                               if ws-fs-arqEstados = 0
+                                   move "Estado alterado com sucesso" to ws-msn
+                                   move ws-estado-manut  to ws-estado(ws-rk-manut)
+                                   move ws-capital-manut to ws-capital(ws-rk-manut)
+                                   move ws-regiao-manut  to ws-regiao(ws-rk-manut)
+                               else
+                                   move "Erro ao alterar estado" to ws-msn
+                               end-if
+                           else
+                               move "Registro nao encontrado" to ws-msn
+                           end-if
+
+                       when "E" when "e"
+                           delete arqEstados
+                           if ws-fs-arqEstados = 0
+                               move "Estado excluido com sucesso" to ws-msn
+                               move spaces to ws-estado(ws-rk-manut)
+                               move spaces to ws-capital(ws-rk-manut)
+                               move spaces to ws-regiao(ws-rk-manut)
+                           else
+                               move "Erro ao excluir estado" to ws-msn
+                           end-if
+
+                       when other
+                           move "Operacao invalida" to ws-msn
+
+                   end-evaluate
+
+                   end-if
+
+                   display sc-tela-manutencao
+                   accept sc-tela-manutencao
+
+               end-if
+
+           end-perform
+
+           .
+       manter-estados-exit.
+           exit.
 
       *>------------------------------------------------------------------------
       *>   Imprimindo resultado final
@@ -421,9 +1357,14 @@
       *>    perform until ws-sair = "X"
       *>               or ws-sair = "x"
 
+               move space to ws-msn
+
                perform ordenar-jogadores
+               perform gravar-ranking
+               perform gravar-relatorio
+               perform calcular-colocacao
+               perform limpar-checkpoint
 
-               move space to ws-msn
                move space to ws-sair
 
                display sc-tela-resultado
@@ -435,6 +1376,72 @@
        resultado-final-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Calcula, para cada posicao da tela de resultados, qual indice de
+      *>   ws-jogadores deve ser exibido -- a colocacao real depende de quantos
+      *>   jogadores foram cadastrados (ws-qtd-jog-reg), nao de haver 10 vagas.
+      *>------------------------------------------------------------------------
+       calcular-colocacao section.
+
+           move zero to ws-qtd-jog-reg
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
+                                                      or ws-nome-jog(ws-ind-jog) = spaces
+               add 1 to ws-qtd-jog-reg
+           end-perform
+
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
+
+               if ws-ind-jog <= ws-qtd-jog-reg
+                   compute ws-colocacao(ws-ind-jog) = ws-qtd-jog-reg - ws-ind-jog + 1
+               else
+                   compute ws-colocacao(ws-ind-jog) = ws-qtd-jog-reg + 1
+               end-if
+
+           end-perform
+
+           .
+       calcular-colocacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Atualiza o ranking historico com o resultado da partida corrente.
+      *>------------------------------------------------------------------------
+       gravar-ranking section.
+
+           open i-o arqRanking
+
+           if ws-fs-arqRanking = 35
+               open output arqRanking
+               close       arqRanking
+               open i-o    arqRanking
+           end-if
+
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > ws-max-jogadores
+
+               if ws-nome-jog(ws-ind-jog) <> spaces
+
+                   move ws-nome-jog(ws-ind-jog) to fd-rk-nome
+                   read arqRanking
+
+                   if ws-fs-arqRanking = 0
+                       add ws-pontos(ws-ind-jog) to fd-rk-pontos
+                       rewrite fd-ranking
+                   else
+                       move ws-nome-jog(ws-ind-jog) to fd-rk-nome
+                       move ws-pontos(ws-ind-jog)   to fd-rk-pontos
+                       write fd-ranking
+                   end-if
+
+               end-if
+
+           end-perform
+
+           close arqRanking
+
+           .
+       gravar-ranking-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>   Ordena��o do resultado dos jogadores
@@ -447,7 +1454,7 @@
 
                set ws-nao_trocou   to true
 
-               perform until ws-ind-jog = 4
+               perform until ws-ind-jog = ws-max-jogadores
                        or    ws-nome-jog(ws-ind-jog + 1) = space
       *>
                    if ws-pontos(ws-ind-jog) > ws-pontos(ws-ind-jog + 1) then  *> crit�rio de ordena��o � "pontos do jogador"
